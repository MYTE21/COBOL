@@ -0,0 +1,15 @@
+      *> ---------------------------------------------------------------
+      *> Shared operator-identification / activity-log record.
+      *> COPYed into the FD of each program's OPERATOR-ACTIVITY-FILE
+      *> (assigned to the common "OPRACT.LOG") so CALC, coboltut and
+      *> coboltut4 all write sign-on/sign-off records in one format.
+      *> ---------------------------------------------------------------
+           02 OA-EVENT-TYPE          PIC X(06).
+           02 FILLER                 PIC X VALUE SPACE.
+           02 OA-OPERATOR-NUMBER     PIC 9(06).
+           02 FILLER                 PIC X VALUE SPACE.
+           02 OA-OPERATOR-NAME       PIC X(30).
+           02 FILLER                 PIC X VALUE SPACE.
+           02 OA-TERMINAL-ID         PIC X(08).
+           02 FILLER                 PIC X VALUE SPACE.
+           02 OA-EVENT-TIMESTAMP     PIC 9(14).
