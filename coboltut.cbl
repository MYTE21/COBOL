@@ -2,10 +2,48 @@
       PROGRAM-ID. coboltut.
       AUTHOR. MYTE
       DATe-WRITTEN. October 23st 2024
+      *> MODIFICATION HISTORY
+      *>   2026-08-08  Added customer-lookup, two-number adder and circle
+      *>               geometry demos; SSNum and Num1/Num2/Total/PIValue
+      *>               are now actually exercised instead of sitting idle.
+      *>   2026-08-08  Logs sign-on/sign-off to the shared operator
+      *>               activity file.
+      *>   2026-08-08  Self-creates CUSTMST/NAMEXREF on first run instead
+      *>               of leaving a bare OPEN INPUT to fail silently.
       ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMST"
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY IS CM-SSNUM
+              FILE STATUS IS WS-CUSTMST-STATUS.
+          SELECT NAME-SSN-XREF ASSIGN TO "NAMEXREF"
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY IS NX-SSNUM
+              FILE STATUS IS WS-XREF-STATUS.
+          SELECT OPERATOR-ACTIVITY-FILE ASSIGN TO "OPRACT.LOG"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS WS-OPRACT-STATUS.
 
       DATA DIVISION.
       FILE SECTION.
+      FD  OPERATOR-ACTIVITY-FILE.
+      01  OPERATOR-ACTIVITY-RECORD.
+          COPY OPRID.
+
+      FD  CUSTOMER-MASTER.
+      01  CUSTOMER-MASTER-RECORD.
+          02 CM-SSNUM PIC 9(09).
+          02 CM-CUSTOMER-NAME PIC X(30).
+          02 CM-ACCOUNT-NUMBER PIC X(10).
+
+      FD  NAME-SSN-XREF.
+      01  NAME-SSN-XREF-RECORD.
+          02 NX-SSNUM PIC 9(09).
+          02 NX-CUSTOMER-NAME PIC X(30).
+
       WORKING-STORAGE SECTION.
       01 UserName PIC X(30) VALUE "You".
       01 Num1 PIC 9 VALUE ZEROS.
@@ -13,17 +51,153 @@
       01 Total PIC 99 VALUE 0.
       01 SSNum.
            02 SSArea PIC 999.
+              88 SSAREA-INVALID VALUES 0, 666, 900 THRU 999.
            02 SSGroup PIC 99.
+              88 SSGROUP-INVALID VALUE 0.
            02 SSSerial PIC 9999.
+              88 SSSERIAL-INVALID VALUE 0.
       01 PIValue CONSTANT AS 3.14.
       *> ZERO, ZEROES
       *> SPACE, SPACES
       *> HIGH-VALUE, HIGH-VALUES
       *> LOW-VALUE, LOW-VALUES
 
+      01 WS-CUSTMST-STATUS PIC XX.
+      01 WS-XREF-STATUS PIC XX.
+      01 WS-SSNUM-NUMERIC PIC 9(09).
+      01 WS-RADIUS PIC 9(04)V99.
+      01 WS-AREA PIC Z(6)9.99.
+      01 WS-CIRCUMFERENCE PIC Z(6)9.99.
+      01 WS-OPRACT-STATUS PIC XX.
+      01 WS-TODAY PIC 9(08).
+      01 WS-NOW PIC 9(08).
+
       PROCEDURE DIVISION.
-      DISPLAY "What is your name " WITH NO ADVANCING
-      ACCEPT UserName
-      DISPLAY "Hello " UserName
+      MAIN-LOGIC.
+          DISPLAY "What is your name " WITH NO ADVANCING
+          ACCEPT UserName
+          DISPLAY "Hello " UserName
+
+          PERFORM WRITE-OPERATOR-SIGNON
+          PERFORM LOOKUP-CUSTOMER
+          PERFORM RECONCILE-NAME-SSN THRU RECONCILE-NAME-SSN-EXIT
+          PERFORM ADD-TWO-NUMBERS
+          PERFORM CIRCLE-GEOMETRY
+          PERFORM WRITE-OPERATOR-SIGNOFF
+
+          STOP RUN.
+
+      WRITE-OPERATOR-SIGNON.
+          OPEN EXTEND OPERATOR-ACTIVITY-FILE.
+          IF WS-OPRACT-STATUS IS EQUAL TO "35"
+              OPEN OUTPUT OPERATOR-ACTIVITY-FILE.
+          MOVE "SIGNON" TO OA-EVENT-TYPE.
+          PERFORM WRITE-OPERATOR-ACTIVITY-RECORD.
+
+      WRITE-OPERATOR-SIGNOFF.
+          MOVE "SIGNOFF" TO OA-EVENT-TYPE.
+          PERFORM WRITE-OPERATOR-ACTIVITY-RECORD.
+          CLOSE OPERATOR-ACTIVITY-FILE.
+
+      WRITE-OPERATOR-ACTIVITY-RECORD.
+          ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+          ACCEPT WS-NOW FROM TIME.
+          MOVE 0 TO OA-OPERATOR-NUMBER.
+          MOVE UserName TO OA-OPERATOR-NAME.
+          DISPLAY "TERM" UPON ENVIRONMENT-NAME.
+          ACCEPT OA-TERMINAL-ID FROM ENVIRONMENT-VALUE
+              ON EXCEPTION
+                  MOVE SPACES TO OA-TERMINAL-ID
+          END-ACCEPT.
+          COMPUTE OA-EVENT-TIMESTAMP = WS-TODAY * 1000000 +
+              (WS-NOW / 100).
+          WRITE OPERATOR-ACTIVITY-RECORD.
+
+      LOOKUP-CUSTOMER.
+          DISPLAY "Enter your Social Security Area (3 digits): "
+              WITH NO ADVANCING
+          ACCEPT SSArea
+          DISPLAY "Enter your Social Security Group (2 digits): "
+              WITH NO ADVANCING
+          ACCEPT SSGroup
+          DISPLAY "Enter your Social Security Serial (4 digits): "
+              WITH NO ADVANCING
+          ACCEPT SSSerial
+
+          IF SSAREA-INVALID
+              DISPLAY "INVALID SOCIAL SECURITY AREA"
+          ELSE IF SSGROUP-INVALID
+              DISPLAY "INVALID SOCIAL SECURITY GROUP"
+          ELSE IF SSSERIAL-INVALID
+              DISPLAY "INVALID SOCIAL SECURITY SERIAL"
+          ELSE
+              COMPUTE WS-SSNUM-NUMERIC =
+                  SSArea * 1000000 + SSGroup * 10000 + SSSerial
+              OPEN INPUT CUSTOMER-MASTER
+              IF WS-CUSTMST-STATUS IS EQUAL TO "35"
+                  OPEN OUTPUT CUSTOMER-MASTER
+                  CLOSE CUSTOMER-MASTER
+                  OPEN INPUT CUSTOMER-MASTER
+              END-IF
+              MOVE WS-SSNUM-NUMERIC TO CM-SSNUM
+              READ CUSTOMER-MASTER
+                  INVALID KEY
+                      DISPLAY "NO CUSTOMER RECORD ON FILE FOR THAT SSN"
+                  NOT INVALID KEY
+                      DISPLAY "CUSTOMER: " CM-CUSTOMER-NAME
+                      DISPLAY "ACCOUNT:  " CM-ACCOUNT-NUMBER
+              END-READ
+              CLOSE CUSTOMER-MASTER
+          END-IF.
+
+      RECONCILE-NAME-SSN.
+          IF SSAREA-INVALID
+              GO TO RECONCILE-NAME-SSN-EXIT.
+          COMPUTE WS-SSNUM-NUMERIC =
+              SSArea * 1000000 + SSGroup * 10000 + SSSerial.
+          OPEN INPUT NAME-SSN-XREF.
+          IF WS-XREF-STATUS IS EQUAL TO "35"
+              OPEN OUTPUT NAME-SSN-XREF
+              CLOSE NAME-SSN-XREF
+              OPEN INPUT NAME-SSN-XREF
+          END-IF.
+          MOVE WS-SSNUM-NUMERIC TO NX-SSNUM.
+          READ NAME-SSN-XREF
+              INVALID KEY
+                  DISPLAY "NO CROSS-REFERENCE RECORD FOR THAT SSN"
+              NOT INVALID KEY
+                  IF NX-CUSTOMER-NAME NOT = UserName
+                      DISPLAY "NAME DOES NOT MATCH RECORD ON FILE"
+                  END-IF
+          END-READ.
+          CLOSE NAME-SSN-XREF.
+      RECONCILE-NAME-SSN-EXIT.
+          EXIT.
+
+      ADD-TWO-NUMBERS.
+          DISPLAY "Enter first single digit number: " WITH NO ADVANCING
+          ACCEPT Num1
+          DISPLAY "Enter second single digit number: " WITH NO ADVANCING
+          ACCEPT Num2
+          ADD Num1 Num2 GIVING Total
+              ON SIZE ERROR
+                  DISPLAY "TOTAL OVERFLOWED FIELD SIZE"
+          END-ADD
+          DISPLAY "Total is " Total.
 
-      STOP RUN.
+      CIRCLE-GEOMETRY.
+          DISPLAY "Enter a radius for area/circumference: "
+              WITH NO ADVANCING
+          ACCEPT WS-RADIUS
+          COMPUTE WS-AREA = PIValue * WS-RADIUS * WS-RADIUS
+              ON SIZE ERROR
+                  DISPLAY "AREA OVERFLOWED FIELD SIZE"
+              NOT ON SIZE ERROR
+                  DISPLAY "Area is " WS-AREA
+          END-COMPUTE
+          COMPUTE WS-CIRCUMFERENCE = 2 * PIValue * WS-RADIUS
+              ON SIZE ERROR
+                  DISPLAY "CIRCUMFERENCE OVERFLOWED FIELD SIZE"
+              NOT ON SIZE ERROR
+                  DISPLAY "Circumference is " WS-CIRCUMFERENCE
+          END-COMPUTE.
