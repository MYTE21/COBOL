@@ -2,31 +2,203 @@
       PROGRAM-ID. coboltut.
       AUTHOR. MYTE
       DATE-WRITTEN. October 23st 2024
+      *> MODIFICATION HISTORY
+      *>   2026-08-08  Turned the demo paragraphs into named batch steps
+      *>               that log start/end to a job log file.
+      *>   2026-08-08  Logs sign-on/sign-off to the shared operator
+      *>               activity file.
 
       ENVIRONMENT DIVISION.
       CONFIGURATION SECTION.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          SELECT JOB-LOG-FILE ASSIGN TO WS-JOB-LOG-NAME
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS WS-JOB-LOG-STATUS.
+          SELECT CHECKPOINT-FILE ASSIGN TO "BATCHCKP.DAT"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS WS-CHECKPOINT-STATUS.
+          SELECT OPERATOR-ACTIVITY-FILE ASSIGN TO "OPRACT.LOG"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS WS-OPRACT-STATUS.
 
       DATA DIVISION.
       FILE SECTION.
+      FD  OPERATOR-ACTIVITY-FILE.
+      01  OPERATOR-ACTIVITY-RECORD.
+          COPY OPRID.
+
+      FD  JOB-LOG-FILE.
+      01  JOB-LOG-RECORD.
+          02 JL-STEP-NAME PIC X(10).
+          02 FILLER PIC X.
+          02 JL-EVENT PIC X(5).
+          02 FILLER PIC X.
+          02 JL-TIMESTAMP PIC 9(16).
+          02 FILLER PIC X.
+          02 JL-RETURN-CODE PIC 9(04).
+
+      FD  CHECKPOINT-FILE.
+      01  CHECKPOINT-RECORD.
+          02 CP-STEP-NAME PIC X(10).
+          02 FILLER PIC X.
+          02 CP-STEP-NUM PIC 9(02).
+
       WORKING-STORAGE SECTION.
+      01 WS-JOB-LOG-NAME PIC X(20).
+      01 WS-JOB-LOG-STATUS PIC XX.
+      01 WS-CHECKPOINT-STATUS PIC XX.
+      01 WS-TODAY PIC 9(08).
+      01 WS-NOW PIC 9(08).
+      01 WS-ARG-NUM PIC 9(02).
+      01 WS-RESTART-SWITCH PIC X(08) VALUE SPACES.
+      01 WS-LAST-CHECKPOINT-NUM PIC 9(02) VALUE 0.
+      01 WS-OPRACT-STATUS PIC XX.
 
       PROCEDURE DIVISION.
+      MAIN-DRIVER.
+          PERFORM OPEN-JOB-LOG
+          PERFORM CHECK-RESTART-MODE
+          PERFORM WRITE-OPERATOR-SIGNON
+
+          IF WS-LAST-CHECKPOINT-NUM < 1 PERFORM RUN-SUBONE.
+          IF WS-LAST-CHECKPOINT-NUM < 2 PERFORM RUN-SUBTWO.
+          IF WS-LAST-CHECKPOINT-NUM < 3 PERFORM RUN-SUBTHREE.
+          IF WS-LAST-CHECKPOINT-NUM < 4 PERFORM RUN-SUBFOUR.
+
+          PERFORM WRITE-OPERATOR-SIGNOFF.
+          CLOSE JOB-LOG-FILE.
+          STOP RUN.
+
+      RUN-SUBONE.
+          MOVE "SUBONE" TO JL-STEP-NAME.
+          PERFORM WRITE-STEP-START.
+          PERFORM SubOne.
+          PERFORM WRITE-STEP-END.
+          PERFORM RECORD-CHECKPOINT-1.
+
+      RUN-SUBTWO.
+          MOVE "SUBTWO" TO JL-STEP-NAME.
+          PERFORM WRITE-STEP-START.
+          PERFORM SubTwo.
+          PERFORM WRITE-STEP-END.
+          PERFORM RECORD-CHECKPOINT-2.
+
+      RUN-SUBTHREE.
+          MOVE "SUBTHREE" TO JL-STEP-NAME.
+          PERFORM WRITE-STEP-START.
+          PERFORM SubThree.
+          PERFORM WRITE-STEP-END.
+          PERFORM RECORD-CHECKPOINT-3.
+
+      RUN-SUBFOUR.
+          MOVE "SUBFOUR" TO JL-STEP-NAME.
+          PERFORM WRITE-STEP-START.
+          PERFORM SubFour 2 TIMES.
+          PERFORM WRITE-STEP-END.
+          PERFORM RECORD-CHECKPOINT-4.
+
       SubOne.
           DISPLAY "In Paragraph 1"
-          PERFORM SubTwo
-          DISPLAY "Returned to Paragraph 1"
-          PERFORM SubFour 2 TIMES
-          STOP RUN.
+          DISPLAY "Returned to Paragraph 1".
+
+      SubTwo.
+          DISPLAY "In Paragraph 2".
 
       SubThree.
           DISPLAY "In Paragraph 3".
 
-      SubTwo.
-          DISPLAY "In Paragraph 2"
-          PERFORM SubThree
-          DISPLAY "Returned to Paragraph 2".
-
       SubFour.
           DISPLAY "Repeat".
 
-      STOP RUN.
+      OPEN-JOB-LOG.
+          ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+          STRING "JOBLOG" WS-TODAY ".TXT" DELIMITED BY SIZE
+              INTO WS-JOB-LOG-NAME.
+          OPEN EXTEND JOB-LOG-FILE.
+          IF WS-JOB-LOG-STATUS IS EQUAL TO "35"
+              OPEN OUTPUT JOB-LOG-FILE.
+
+      CHECK-RESTART-MODE.
+          MOVE 1 TO WS-ARG-NUM.
+          DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+          ACCEPT WS-RESTART-SWITCH FROM ARGUMENT-VALUE
+              ON EXCEPTION
+                  MOVE SPACES TO WS-RESTART-SWITCH
+          END-ACCEPT.
+          MOVE 0 TO WS-LAST-CHECKPOINT-NUM.
+          IF WS-RESTART-SWITCH = "RESTART"
+              OPEN INPUT CHECKPOINT-FILE
+              IF WS-CHECKPOINT-STATUS IS EQUAL TO "00"
+                  READ CHECKPOINT-FILE
+                      AT END
+                          MOVE 0 TO WS-LAST-CHECKPOINT-NUM
+                      NOT AT END
+                          MOVE CP-STEP-NUM TO WS-LAST-CHECKPOINT-NUM
+                  END-READ
+                  CLOSE CHECKPOINT-FILE
+              END-IF
+          END-IF.
+
+      RECORD-CHECKPOINT-1.
+          MOVE "SUBONE" TO CP-STEP-NAME.
+          MOVE 1 TO CP-STEP-NUM.
+          PERFORM WRITE-CHECKPOINT.
+
+      RECORD-CHECKPOINT-2.
+          MOVE "SUBTWO" TO CP-STEP-NAME.
+          MOVE 2 TO CP-STEP-NUM.
+          PERFORM WRITE-CHECKPOINT.
+
+      RECORD-CHECKPOINT-3.
+          MOVE "SUBTHREE" TO CP-STEP-NAME.
+          MOVE 3 TO CP-STEP-NUM.
+          PERFORM WRITE-CHECKPOINT.
+
+      RECORD-CHECKPOINT-4.
+          MOVE "SUBFOUR" TO CP-STEP-NAME.
+          MOVE 4 TO CP-STEP-NUM.
+          PERFORM WRITE-CHECKPOINT.
+
+      WRITE-CHECKPOINT.
+          OPEN OUTPUT CHECKPOINT-FILE.
+          WRITE CHECKPOINT-RECORD.
+          CLOSE CHECKPOINT-FILE.
+
+      WRITE-OPERATOR-SIGNON.
+          OPEN EXTEND OPERATOR-ACTIVITY-FILE.
+          IF WS-OPRACT-STATUS IS EQUAL TO "35"
+              OPEN OUTPUT OPERATOR-ACTIVITY-FILE.
+          MOVE "SIGNON" TO OA-EVENT-TYPE.
+          PERFORM WRITE-OPERATOR-ACTIVITY-RECORD.
+
+      WRITE-OPERATOR-SIGNOFF.
+          MOVE "SIGNOFF" TO OA-EVENT-TYPE.
+          PERFORM WRITE-OPERATOR-ACTIVITY-RECORD.
+          CLOSE OPERATOR-ACTIVITY-FILE.
+
+      WRITE-OPERATOR-ACTIVITY-RECORD.
+          ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+          ACCEPT WS-NOW FROM TIME.
+          MOVE 0 TO OA-OPERATOR-NUMBER.
+          MOVE "BATCH JOB" TO OA-OPERATOR-NAME.
+          MOVE SPACES TO OA-TERMINAL-ID.
+          COMPUTE OA-EVENT-TIMESTAMP = WS-TODAY * 1000000 +
+              (WS-NOW / 100).
+          WRITE OPERATOR-ACTIVITY-RECORD.
+
+      WRITE-STEP-START.
+          ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+          ACCEPT WS-NOW FROM TIME.
+          MOVE "START" TO JL-EVENT.
+          COMPUTE JL-TIMESTAMP = WS-TODAY * 100000000 + WS-NOW.
+          MOVE 0 TO JL-RETURN-CODE.
+          WRITE JOB-LOG-RECORD.
+
+      WRITE-STEP-END.
+          ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+          ACCEPT WS-NOW FROM TIME.
+          MOVE "END" TO JL-EVENT.
+          COMPUTE JL-TIMESTAMP = WS-TODAY * 100000000 + WS-NOW.
+          MOVE 0 TO JL-RETURN-CODE.
+          WRITE JOB-LOG-RECORD.
