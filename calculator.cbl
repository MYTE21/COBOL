@@ -4,11 +4,86 @@
       *> ---------------------------------------------------------------
       *>    CALCULATOR OVERLAY
       *> ---------------------------------------------------------------
+      *> MODIFICATION HISTORY
+      *>   2026-08-08  Daily keystroke audit log added to DISP-ACCUM so
+      *>               disputed totals can be reconstructed at month end.
+      *>   2026-08-08  Per-operator accumulators (ACCUM-MASTER-FILE),
+      *>               reloaded/checkpointed on entry to BEGIN so a
+      *>               shared terminal no longer clobbers another
+      *>               operator's running total.
+      *>   2026-08-08  ON SIZE ERROR guards added to MULTIPLY and DIVIDE
+      *>               in APPLY-OPERATION so a bad entry reports an
+      *>               error instead of ending the session.
+      *>   2026-08-08  BATCH mode added (WS-BATCH-SWITCH/BATCH-PROCESS)
+      *>               to drive the same ADD/SUBTRACT/MULTIPLY/DIVIDE
+      *>               logic unattended from a flat file of KEYPRESS/
+      *>               NEW-VALUE pairs.
+      *>   2026-08-08  End-of-session tape (TAPE-REPORT-FILE) and
+      *>               scrollback spool (SPOOL-FILE) added so entries
+      *>               that scroll off-screen are still on file.
+      *>   2026-08-08  "%" (percent) and "R"/"S" (square root/sign
+      *>               change) function keys added in APPLY-OPERATION
+      *>               and APPLY-UNARY-OPERATION.
+      *>   2026-08-08  Checkpoint/restart: ACCUM-MASTER-FILE doubles as
+      *>               the restart file, reloaded on entry to BEGIN and
+      *>               rewritten after every transaction.
+      *>   2026-08-08  Signs on/off to the shared OPERATOR-ACTIVITY-FILE
+      *>               (copybooks/OPRID.cpy) on entry and exit, and on
+      *>               every mid-session operator hand-off.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER.             RMC-UNIX.
        OBJECT-COMPUTER.             RMC-UNIX.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO WS-AUDIT-LOG-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT ACCUM-MASTER-FILE ASSIGN TO "ACCUMMST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS AM-OPERATOR-NUMBER
+               FILE STATUS IS WS-ACCUM-FILE-STATUS.
+           SELECT BATCH-INPUT-FILE ASSIGN TO WS-BATCH-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-FILE-STATUS.
+           SELECT TAPE-REPORT-FILE ASSIGN TO WS-TAPE-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TAPE-FILE-STATUS.
+           SELECT SPOOL-FILE ASSIGN TO WS-SPOOL-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SPOOL-FILE-STATUS.
+           SELECT OPERATOR-ACTIVITY-FILE ASSIGN TO "OPRACT.LOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OPRACT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD         PIC X(80).
+
+       FD  OPERATOR-ACTIVITY-FILE.
+       01  OPERATOR-ACTIVITY-RECORD.
+           COPY OPRID.
+
+       FD  BATCH-INPUT-FILE.
+       01  BATCH-INPUT-RECORD.
+           02 BI-KEYPRESS           PIC X.
+           02 FILLER                PIC X.
+           02 BI-NEW-VALUE          PIC S9(8)V99 SIGN LEADING SEPARATE.
+
+       FD  TAPE-REPORT-FILE.
+       01  TAPE-REPORT-RECORD       PIC X(40).
+
+       FD  SPOOL-FILE.
+       01  SPOOL-RECORD              PIC X(40).
+
+       FD  ACCUM-MASTER-FILE.
+       01  ACCUM-MASTER-RECORD.
+           02 AM-OPERATOR-NUMBER    PIC 9(06).
+           02 AM-ACCUMULATOR        PIC S9(8)V99.
+           02 AM-ENTRY-COUNT        PIC 9(06).
+
        WORKING-STORAGE SECTION.
        01  COMMON-DATA.
            02 OPERATOR-NUMBER           PIC 9(06) VALUE 1.
@@ -18,39 +93,434 @@
            02 KEYPRESS              PIC X.
               88 CLEAR-ACCUMULATOR VALUE IS "C".
               88 ENDING VALUE IS "Q".
-              88 VALID-KEY VALUES ARE "+", "*", "/", "-".
+              88 VALID-KEY VALUES ARE "+", "*", "/", "-", "%".
+              88 VALID-UNARY-KEY VALUES ARE "R", "S".
        01  LIN                      PIC 99 COMP.
 
+       01  AUDIT-CONTROL.
+           02 WS-AUDIT-LOG-NAME     PIC X(20).
+           02 WS-AUDIT-OPEN         PIC X VALUE "N".
+              88 AUDIT-IS-OPEN VALUE "Y".
+           02 WS-TODAY              PIC 9(08).
+           02 WS-NOW                PIC 9(08).
+           02 WS-AUDIT-FILE-STATUS  PIC XX.
+           02 WS-SETUP-DONE         PIC X VALUE "N".
+              88 SETUP-IS-DONE VALUE "Y".
+           02 WS-ACCUM-FILE-STATUS  PIC XX.
+           02 WS-ACCUM-OPEN          PIC X VALUE "N".
+              88 ACCUM-IS-OPEN VALUE "Y".
+           02 WS-ENTRY-COUNT        PIC 9(06) VALUE 0.
+           02 WS-RESTORED           PIC X VALUE "N".
+              88 SESSION-WAS-RESTORED VALUE "Y".
+           02 WS-ARG-NUM             PIC 9(02).
+           02 WS-BATCH-SWITCH        PIC X(08) VALUE SPACES.
+           02 WS-BATCH-FILE-NAME     PIC X(20) VALUE "CALCBATCH.DAT".
+           02 WS-BATCH-FILE-STATUS   PIC XX.
+           02 WS-SIZE-ERROR          PIC X VALUE "N".
+              88 OPERATION-SIZE-ERROR VALUE "Y".
+           02 WS-ERROR-TEXT          PIC X(17) VALUE SPACES.
+           02 WS-TAPE-FILE-NAME      PIC X(27).
+           02 WS-TAPE-FILE-STATUS    PIC XX.
+           02 WS-TAPE-OPEN           PIC X VALUE "N".
+              88 TAPE-IS-OPEN VALUE "Y".
+           02 WS-SPOOL-FILE-NAME     PIC X(26).
+           02 WS-SPOOL-FILE-STATUS   PIC XX.
+           02 WS-SPOOL-OPEN          PIC X VALUE "N".
+              88 SPOOL-IS-OPEN VALUE "Y".
+           02 WS-OPRACT-STATUS      PIC XX.
+           02 WS-OPRACT-OPEN         PIC X VALUE "N".
+              88 OPRACT-IS-OPEN VALUE "Y".
+           02 WS-OPERATOR-NAME      PIC X(30) VALUE SPACES.
+           02 WS-TERMINAL-ID         PIC X(08) VALUE SPACES.
+           02 WS-PRIOR-OPERATOR      PIC 9(06).
+           02 WS-PRIOR-OPERATOR-NAME PIC X(30).
+           02 WS-HANDOFF-OPERATOR    PIC 9(06).
+           02 WS-HANDOFF-OPERATOR-NAME PIC X(30).
+
+       01  WS-SCREEN-BUFFER.
+           02 WS-SCREEN-IDX          PIC 99 VALUE 0.
+           02 WS-SCREEN-ENTRY OCCURS 18 TIMES INDEXED BY WS-SCR-I.
+              03 WS-SCR-OPERATOR     PIC 9(06).
+              03 WS-SCR-KEY          PIC X.
+              03 WS-SCR-VALUE        PIC S9(8)V99.
+              03 WS-SCR-RUNNING      PIC S9(8)V99.
+
+       01  WS-TAPE-LINE.
+           02 WS-T-OPERATOR          PIC 9(06).
+           02 FILLER                 PIC X VALUE SPACE.
+           02 WS-T-KEY               PIC X.
+           02 FILLER                 PIC X VALUE SPACE.
+           02 WS-T-VALUE             PIC Z(8).99-.
+           02 FILLER                 PIC X VALUE SPACE.
+           02 WS-T-RUNNING           PIC Z(8).99-.
+
+       01  WS-AUDIT-LINE.
+           02 WS-A-OPERATOR         PIC 9(06).
+           02 FILLER                PIC X VALUE SPACE.
+           02 WS-A-DATE             PIC 9(08).
+           02 FILLER                PIC X VALUE SPACE.
+           02 WS-A-TIME             PIC 9(08).
+           02 FILLER                PIC X VALUE SPACE.
+           02 WS-A-KEY              PIC X.
+           02 FILLER                PIC X VALUE SPACE.
+           02 WS-A-NEWVAL           PIC Z(8).99-.
+           02 FILLER                PIC X VALUE SPACE.
+           02 WS-A-ACCUM            PIC Z(8).99-.
+
        PROCEDURE DIVISION.
        BEGIN.
+           IF SETUP-IS-DONE
+               IF WS-BATCH-SWITCH NOT = "BATCH"
+                   PERFORM IDENTIFY-OPERATOR THRU IDENTIFY-OPERATOR-EXIT
+                   IF OPERATOR-NUMBER NOT = WS-PRIOR-OPERATOR
+                       PERFORM WRITE-HANDOFF-SIGNOFF-SIGNON
+                   END-IF
+               END-IF
+               PERFORM LOAD-OPERATOR-ACCUMULATOR
+           ELSE
+               PERFORM ONE-TIME-SETUP
+           END-IF.
            DISPLAY "*** SYSTEM CALCULATOR ***" LINE 1 POSITION 25
-           DISPLAY "Uses + - / *   C=Clear  Q=Quit" LINE 2 POSITION 25.
+           DISPLAY "Uses + - / * %   R=SqRoot S=Sign  C=Clear  Q=Quit"
+               LINE 2 POSITION 25.
            MOVE 4 TO LIN.
-           MOVE 0 TO ACCUMULATOR.
       DISP-ACCUM.
            DISPLAY "Result: " LINE LIN POSITION 27.
-           DISPLAY "   Function +-/*C" LINE LIN POSITION 29.
+           DISPLAY "   Function +-/*%RSC" LINE LIN POSITION 29.
            ACCEPT KEYPRESS LINE LIN POSITION 27.
            DISPLAY " " LINE LIN POSITION 29 ERASE EOL.
-           IF CLEAR-ACCUMULATOR GO TO BEGIN.
-           IF ENDING GO TO END-CALC.
+           IF CLEAR-ACCUMULATOR
+               MOVE 0 TO NEW-VALUE
+               MOVE 0 TO ACCUMULATOR
+               PERFORM WRITE-AUDIT-RECORD
+               GO TO BEGIN.
+           IF ENDING
+               MOVE 0 TO NEW-VALUE
+               PERFORM WRITE-AUDIT-RECORD
+               GO TO END-CALC.
+           IF VALID-UNARY-KEY
+               MOVE 0 TO NEW-VALUE
+               PERFORM APPLY-UNARY-OPERATION
+               IF OPERATION-SIZE-ERROR
+                   DISPLAY WS-ERROR-TEXT LINE LIN POSITION 30
+                   GO TO DISP-ACCUM
+               END-IF
+               MOVE ACCUMULATOR TO DISP-AMT
+               DISPLAY DISP-AMT LINE LIN POSITION 30
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM PUSH-SCREEN-ENTRY
+               ADD 1 TO LIN
+               PERFORM CHECK-SCREEN-OVERFLOW
+               GO TO DISP-ACCUM.
            IF NOT VALID-KEY GO TO DISP-ACCUM.
            DISPLAY "Enter new value: " LINE LIN POSITION 30.
            ACCEPT NEW-VALUE LINE LIN POSITION 30 SIZE 10.
            MOVE NEW-VALUE TO DISP-AMT.
            DISPLAY DISP-AMT LINE LIN POSITION 30.
-           IF KEYPRESS = "+" ADD NEW-VALUE TO ACCUMULATOR.
-
-           IF KEYPRESS = "-" SUBTRACT NEW-VALUE FROM ACCUMULATOR.
-           IF KEYPRESS = "*" MULTIPLY NEW-VALUE BY ACCUMULATOR ROUNDED.
-           IF KEYPRESS = "/" DIVIDE NEW-VALUE INTO ACCUMULATOR ROUNDED.
+           PERFORM APPLY-OPERATION.
+           IF OPERATION-SIZE-ERROR
+               DISPLAY WS-ERROR-TEXT LINE LIN POSITION 30
+               GO TO DISP-ACCUM.
+           PERFORM WRITE-AUDIT-RECORD.
+           PERFORM PUSH-SCREEN-ENTRY.
            ADD 1 TO LIN.
-           IF LIN = 22 MOVE 4 TO LIN
-                       DISPLAY " " LINE 1 POSITION 1 ERASE EOS.
+           PERFORM CHECK-SCREEN-OVERFLOW.
            GO TO DISP-ACCUM.
        END-CALC.
            DISPLAY " " LINE LIN POSITION 27 ERASE EOL.
+           PERFORM SAVE-OPERATOR-ACCUMULATOR.
+           IF AUDIT-IS-OPEN CLOSE AUDIT-LOG-FILE.
+           IF TAPE-IS-OPEN
+               MOVE ACCUMULATOR TO WS-T-RUNNING
+               STRING "FINAL TOTAL      " WS-T-RUNNING
+                   DELIMITED BY SIZE INTO TAPE-REPORT-RECORD
+               WRITE TAPE-REPORT-RECORD
+               CLOSE TAPE-REPORT-FILE
+           END-IF.
+           PERFORM SPOOL-SCREEN-BUFFER.
+           IF SPOOL-IS-OPEN CLOSE SPOOL-FILE.
+           PERFORM WRITE-OPERATOR-SIGNOFF.
+           IF OPRACT-IS-OPEN CLOSE OPERATOR-ACTIVITY-FILE.
        EXIT-POINT.
            EXIT PROGRAM.
        FALLTHROUGH.
            STOP RUN.
+
+       ONE-TIME-SETUP.
+           MOVE 1 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT WS-BATCH-SWITCH FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-BATCH-SWITCH
+           END-ACCEPT.
+           IF WS-BATCH-SWITCH = "BATCH"
+               MOVE 2 TO WS-ARG-NUM
+               DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+               ACCEPT WS-BATCH-FILE-NAME FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       MOVE "CALCBATCH.DAT" TO WS-BATCH-FILE-NAME
+               END-ACCEPT
+           END-IF.
+           IF WS-BATCH-SWITCH = "BATCH"
+               MOVE 3 TO WS-ARG-NUM
+               DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+               ACCEPT OPERATOR-NUMBER FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       MOVE 1 TO OPERATOR-NUMBER
+               END-ACCEPT
+           ELSE
+               PERFORM IDENTIFY-OPERATOR THRU IDENTIFY-OPERATOR-EXIT
+           END-IF.
+           PERFORM OPEN-AUDIT-LOG.
+           PERFORM OPEN-TAPE-REPORT.
+           PERFORM OPEN-SPOOL-FILE.
+           PERFORM WRITE-OPERATOR-SIGNON.
+           PERFORM LOAD-OPERATOR-ACCUMULATOR.
+           MOVE "Y" TO WS-SETUP-DONE.
+           MOVE 4 TO LIN.
+           IF SESSION-WAS-RESTORED AND WS-BATCH-SWITCH NOT = "BATCH"
+               DISPLAY "RESTARTED SESSION - RESUMING PRIOR TOTAL"
+                   LINE 3 POSITION 20.
+           IF WS-BATCH-SWITCH = "BATCH"
+               PERFORM BATCH-PROCESS THRU BATCH-PROCESS-DONE
+               GO TO END-CALC.
+
+       IDENTIFY-OPERATOR.
+           MOVE OPERATOR-NUMBER TO WS-PRIOR-OPERATOR.
+           MOVE WS-OPERATOR-NAME TO WS-PRIOR-OPERATOR-NAME.
+           DISPLAY "Operator number (Enter=same operator): "
+               LINE 3 POSITION 25.
+           ACCEPT OPERATOR-NUMBER LINE 3 POSITION 65.
+           DISPLAY " " LINE 3 POSITION 1 ERASE EOL.
+           IF OPERATOR-NUMBER = 0
+               MOVE WS-PRIOR-OPERATOR TO OPERATOR-NUMBER
+               GO TO IDENTIFY-OPERATOR-EXIT
+           END-IF.
+           DISPLAY "Operator name: " LINE 3 POSITION 25.
+           ACCEPT WS-OPERATOR-NAME LINE 3 POSITION 41.
+           DISPLAY " " LINE 3 POSITION 1 ERASE EOL.
+       IDENTIFY-OPERATOR-EXIT.
+           EXIT.
+
+       APPLY-OPERATION.
+           MOVE "N" TO WS-SIZE-ERROR.
+           IF KEYPRESS = "+" ADD NEW-VALUE TO ACCUMULATOR.
+           IF KEYPRESS = "-" SUBTRACT NEW-VALUE FROM ACCUMULATOR.
+           IF KEYPRESS = "*"
+               MULTIPLY NEW-VALUE BY ACCUMULATOR ROUNDED
+                   ON SIZE ERROR
+                       MOVE "RESULT TOO LARGE" TO WS-ERROR-TEXT
+                       MOVE "Y" TO WS-SIZE-ERROR
+               END-MULTIPLY
+           END-IF.
+           IF KEYPRESS = "/"
+               DIVIDE NEW-VALUE INTO ACCUMULATOR ROUNDED
+                   ON SIZE ERROR
+                       MOVE "DIVIDE BY ZERO" TO WS-ERROR-TEXT
+                       MOVE "Y" TO WS-SIZE-ERROR
+               END-DIVIDE
+           END-IF.
+           IF KEYPRESS = "%"
+               COMPUTE ACCUMULATOR ROUNDED =
+                   ACCUMULATOR * NEW-VALUE / 100
+                   ON SIZE ERROR
+                       MOVE "RESULT TOO LARGE" TO WS-ERROR-TEXT
+                       MOVE "Y" TO WS-SIZE-ERROR
+               END-COMPUTE
+           END-IF.
+
+       APPLY-UNARY-OPERATION.
+           MOVE "N" TO WS-SIZE-ERROR.
+           IF KEYPRESS = "R"
+               IF ACCUMULATOR < 0
+                   MOVE "NEGATIVE SQRT ERR" TO WS-ERROR-TEXT
+                   MOVE "Y" TO WS-SIZE-ERROR
+               ELSE
+                   COMPUTE ACCUMULATOR ROUNDED =
+                       FUNCTION SQRT(ACCUMULATOR)
+                       ON SIZE ERROR
+                           MOVE "RESULT TOO LARGE" TO WS-ERROR-TEXT
+                           MOVE "Y" TO WS-SIZE-ERROR
+                   END-COMPUTE
+               END-IF
+           END-IF.
+           IF KEYPRESS = "S" COMPUTE ACCUMULATOR = ACCUMULATOR * -1.
+
+       BATCH-PROCESS.
+           OPEN INPUT BATCH-INPUT-FILE.
+           IF WS-BATCH-FILE-STATUS IS NOT EQUAL TO "00"
+               DISPLAY "BATCH FILE NOT FOUND: " WS-BATCH-FILE-NAME
+               GO TO BATCH-PROCESS-DONE.
+      BATCH-READ-NEXT.
+           READ BATCH-INPUT-FILE
+               AT END GO TO BATCH-PROCESS-DONE.
+           MOVE BI-KEYPRESS TO KEYPRESS.
+           MOVE BI-NEW-VALUE TO NEW-VALUE.
+           IF VALID-UNARY-KEY
+               PERFORM APPLY-UNARY-OPERATION
+           ELSE
+               IF NOT VALID-KEY GO TO BATCH-READ-NEXT
+               PERFORM APPLY-OPERATION
+           END-IF.
+           IF OPERATION-SIZE-ERROR
+               DISPLAY "BATCH ENTRY SKIPPED - " WS-ERROR-TEXT
+           ELSE
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+           GO TO BATCH-READ-NEXT.
+      BATCH-PROCESS-DONE.
+           CLOSE BATCH-INPUT-FILE.
+
+       OPEN-AUDIT-LOG.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           STRING "CALCLOG" WS-TODAY ".TXT" DELIMITED BY SIZE
+               INTO WS-AUDIT-LOG-NAME.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-FILE-STATUS IS EQUAL TO "35"
+               OPEN OUTPUT AUDIT-LOG-FILE.
+           MOVE "Y" TO WS-AUDIT-OPEN.
+
+       OPEN-TAPE-REPORT.
+           ACCEPT WS-NOW FROM TIME.
+           STRING "CALCTAPE" OPERATOR-NUMBER "-" WS-NOW ".TXT"
+               DELIMITED BY SIZE INTO WS-TAPE-FILE-NAME.
+           OPEN OUTPUT TAPE-REPORT-FILE.
+           MOVE "Y" TO WS-TAPE-OPEN.
+
+       OPEN-SPOOL-FILE.
+           ACCEPT WS-NOW FROM TIME.
+           STRING "CALCSPL" OPERATOR-NUMBER "-" WS-NOW ".TXT"
+               DELIMITED BY SIZE INTO WS-SPOOL-FILE-NAME.
+           OPEN OUTPUT SPOOL-FILE.
+           MOVE "Y" TO WS-SPOOL-OPEN.
+
+       OPEN-OPERATOR-ACTIVITY.
+           IF NOT OPRACT-IS-OPEN
+               DISPLAY "TERM" UPON ENVIRONMENT-NAME
+               ACCEPT WS-TERMINAL-ID FROM ENVIRONMENT-VALUE
+                   ON EXCEPTION
+                       MOVE SPACES TO WS-TERMINAL-ID
+               END-ACCEPT
+               OPEN EXTEND OPERATOR-ACTIVITY-FILE
+               IF WS-OPRACT-STATUS IS EQUAL TO "35"
+                   OPEN OUTPUT OPERATOR-ACTIVITY-FILE
+               END-IF
+               MOVE "Y" TO WS-OPRACT-OPEN
+           END-IF.
+
+       WRITE-OPERATOR-SIGNON.
+           PERFORM OPEN-OPERATOR-ACTIVITY.
+           MOVE "SIGNON" TO OA-EVENT-TYPE.
+           PERFORM WRITE-OPERATOR-ACTIVITY-RECORD.
+
+       WRITE-OPERATOR-SIGNOFF.
+           IF NOT OPRACT-IS-OPEN
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE "SIGNOFF" TO OA-EVENT-TYPE.
+           PERFORM WRITE-OPERATOR-ACTIVITY-RECORD.
+
+       WRITE-HANDOFF-SIGNOFF-SIGNON.
+           MOVE OPERATOR-NUMBER TO WS-HANDOFF-OPERATOR.
+           MOVE WS-OPERATOR-NAME TO WS-HANDOFF-OPERATOR-NAME.
+           MOVE WS-PRIOR-OPERATOR TO OPERATOR-NUMBER.
+           MOVE WS-PRIOR-OPERATOR-NAME TO WS-OPERATOR-NAME.
+           PERFORM WRITE-OPERATOR-SIGNOFF.
+           MOVE WS-HANDOFF-OPERATOR TO OPERATOR-NUMBER.
+           MOVE WS-HANDOFF-OPERATOR-NAME TO WS-OPERATOR-NAME.
+           PERFORM WRITE-OPERATOR-SIGNON.
+
+       WRITE-OPERATOR-ACTIVITY-RECORD.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           ACCEPT WS-NOW FROM TIME.
+           MOVE OPERATOR-NUMBER TO OA-OPERATOR-NUMBER.
+           MOVE WS-OPERATOR-NAME TO OA-OPERATOR-NAME.
+           MOVE WS-TERMINAL-ID TO OA-TERMINAL-ID.
+           COMPUTE OA-EVENT-TIMESTAMP = WS-TODAY * 1000000 +
+               (WS-NOW / 100).
+           WRITE OPERATOR-ACTIVITY-RECORD.
+
+       LOAD-OPERATOR-ACCUMULATOR.
+           IF NOT ACCUM-IS-OPEN
+               OPEN I-O ACCUM-MASTER-FILE
+               IF WS-ACCUM-FILE-STATUS IS EQUAL TO "35"
+                   OPEN OUTPUT ACCUM-MASTER-FILE
+                   CLOSE ACCUM-MASTER-FILE
+                   OPEN I-O ACCUM-MASTER-FILE
+               END-IF
+               MOVE "Y" TO WS-ACCUM-OPEN
+           END-IF.
+           MOVE OPERATOR-NUMBER TO AM-OPERATOR-NUMBER.
+           READ ACCUM-MASTER-FILE
+               INVALID KEY
+                   MOVE 0 TO ACCUMULATOR
+                   MOVE 0 TO WS-ENTRY-COUNT
+                   MOVE 0 TO AM-ACCUMULATOR
+                   MOVE 0 TO AM-ENTRY-COUNT
+                   WRITE ACCUM-MASTER-RECORD
+               NOT INVALID KEY
+                   MOVE AM-ACCUMULATOR TO ACCUMULATOR
+                   MOVE AM-ENTRY-COUNT TO WS-ENTRY-COUNT
+                   IF AM-ENTRY-COUNT > 0 MOVE "Y" TO WS-RESTORED
+           END-READ.
+
+       CHECKPOINT-ACCUMULATOR.
+           MOVE OPERATOR-NUMBER TO AM-OPERATOR-NUMBER.
+           MOVE ACCUMULATOR TO AM-ACCUMULATOR.
+           MOVE WS-ENTRY-COUNT TO AM-ENTRY-COUNT.
+           REWRITE ACCUM-MASTER-RECORD.
+
+       SAVE-OPERATOR-ACCUMULATOR.
+           PERFORM CHECKPOINT-ACCUMULATOR.
+           CLOSE ACCUM-MASTER-FILE.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           ACCEPT WS-NOW FROM TIME.
+           MOVE OPERATOR-NUMBER TO WS-A-OPERATOR.
+           MOVE WS-TODAY TO WS-A-DATE.
+           MOVE WS-NOW TO WS-A-TIME.
+           MOVE KEYPRESS TO WS-A-KEY.
+           MOVE NEW-VALUE TO WS-A-NEWVAL.
+           MOVE ACCUMULATOR TO WS-A-ACCUM.
+           MOVE WS-AUDIT-LINE TO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+           ADD 1 TO WS-ENTRY-COUNT.
+           PERFORM CHECKPOINT-ACCUMULATOR.
+           MOVE OPERATOR-NUMBER TO WS-T-OPERATOR.
+           MOVE KEYPRESS TO WS-T-KEY.
+           MOVE NEW-VALUE TO WS-T-VALUE.
+           MOVE ACCUMULATOR TO WS-T-RUNNING.
+           MOVE WS-TAPE-LINE TO TAPE-REPORT-RECORD.
+           WRITE TAPE-REPORT-RECORD.
+
+       PUSH-SCREEN-ENTRY.
+           IF WS-SCREEN-IDX < 18
+               ADD 1 TO WS-SCREEN-IDX
+               SET WS-SCR-I TO WS-SCREEN-IDX
+               MOVE OPERATOR-NUMBER TO WS-SCR-OPERATOR(WS-SCR-I)
+               MOVE KEYPRESS TO WS-SCR-KEY(WS-SCR-I)
+               MOVE NEW-VALUE TO WS-SCR-VALUE(WS-SCR-I)
+               MOVE ACCUMULATOR TO WS-SCR-RUNNING(WS-SCR-I)
+           END-IF.
+
+       CHECK-SCREEN-OVERFLOW.
+           IF LIN = 22
+               PERFORM SPOOL-SCREEN-BUFFER
+               MOVE 4 TO LIN
+               DISPLAY " " LINE 1 POSITION 1 ERASE EOS
+           END-IF.
+
+       SPOOL-SCREEN-BUFFER.
+           IF SPOOL-IS-OPEN AND WS-SCREEN-IDX > 0
+               PERFORM VARYING WS-SCR-I FROM 1 BY 1
+                   UNTIL WS-SCR-I > WS-SCREEN-IDX
+                   MOVE WS-SCR-OPERATOR(WS-SCR-I) TO WS-T-OPERATOR
+                   MOVE WS-SCR-KEY(WS-SCR-I) TO WS-T-KEY
+                   MOVE WS-SCR-VALUE(WS-SCR-I) TO WS-T-VALUE
+                   MOVE WS-SCR-RUNNING(WS-SCR-I) TO WS-T-RUNNING
+                   MOVE WS-TAPE-LINE TO SPOOL-RECORD
+                   WRITE SPOOL-RECORD
+               END-PERFORM
+           END-IF.
+           MOVE 0 TO WS-SCREEN-IDX.
